@@ -0,0 +1,29 @@
+//IDEONE   JOB (ACCTNO),'2^5 COMPETITION',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH STEP FOR THE 2^5 COMPETITION.
+//*
+//* THE DAY'S BASE/EXP/DAY-NUMBER NORMALLY COME FROM THE IN-STREAM
+//* SYSIN CONTROL CARD BELOW (ONE RECORD, COLUMNS 1-4 DAY-NUMBER,
+//* 5-6 BASE, 7-8 EXP).  OPERATIONS MAINTAINS THAT CARD (OR POINTS
+//* SYSIN AT THE REAL CMPPARM DATASET) TO ADVANCE THE DAY.
+//*
+//* TO RUN A ONE-OFF DAY WITHOUT TOUCHING THE CONTROL CARD, CODE
+//* THE OVERRIDE ON THE EXEC PARM INSTEAD - SAME LAYOUT AS SYSIN
+//* (DAY-NUMBER/BASE/EXP), E.G. PARM='00990205'.
+//*--------------------------------------------------------------*
+//STEP01   EXEC PGM=IDEONE
+//STEPLIB  DD   DSN=CMP.PROD.LOADLIB,DISP=SHR
+//SYSIN    DD   *
+00140205
+/*
+//AUDITDD  DD   DSN=CMP.PROD.CMP25.AUDIT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//CKPTDD   DD   DSN=CMP.PROD.CMP25.CKPT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=4,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
