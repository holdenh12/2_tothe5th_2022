@@ -0,0 +1,9 @@
+      *****************************************************
+      * CMPCKPT - 2^5 COMPETITION BATCH RESTART CHECKPOINT
+      *
+      * HOLDS THE DAY-NUMBER OF THE LAST SYSIN ENTRY SUCCESSFULLY
+      * PROCESSED BY IDEONE, SO A RESTARTED MULTI-DAY RUN CAN
+      * SKIP EVERYTHING ALREADY COMPLETED.
+      *****************************************************
+       01  CMP-CHECKPOINT-RECORD.
+           05  CMP-CKPT-LAST-DAY           PIC 9(4).
