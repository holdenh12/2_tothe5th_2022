@@ -0,0 +1,12 @@
+      *****************************************************
+      * CMPXTOT - 2^5 COMPETITION EXTERNAL CONTROL TOTALS
+      *
+      * ONE RECORD PER DAY-NUMBER, SUPPLIED FROM OUTSIDE THE
+      * SYSTEM WITH THE PUBLISHED "CORRECT" DAYS ANSWER FOR
+      * THAT DAY'S BASE/EXP.  USED BY IDEORECN TO RECONCILE
+      * AGAINST WHAT WE ACTUALLY COMPUTED AND REPORTED.
+      *****************************************************
+       01  CMP-XTOT-RECORD.
+           05  CMP-XTOT-DAY-NUMBER         PIC 9(4).
+           05  CMP-XTOT-EXPECTED-DAYS      PIC 9(9).
+           05  FILLER                      PIC X(67).
