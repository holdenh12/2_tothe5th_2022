@@ -0,0 +1,12 @@
+      *****************************************************
+      * CMPPARM - 2^5 COMPETITION DAILY PARAMETER RECORD
+      *
+      * ONE RECORD PER RUN DATE.  MAINTAINED BY THE
+      * OPERATIONS DESK SO THE DAY'S BASE/EXP VALUES CAN BE
+      * ADVANCED WITHOUT A SOURCE CHANGE OR RECOMPILE.
+      *****************************************************
+       01  CMP-PARM-RECORD.
+           05  CMP-PARM-DAY-NUMBER         PIC 9(4).
+           05  CMP-PARM-BASE               PIC 9(2).
+           05  CMP-PARM-EXP                PIC 9(2).
+           05  FILLER                      PIC X(72).
