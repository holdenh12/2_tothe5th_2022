@@ -0,0 +1,12 @@
+      *****************************************************
+      * CMPMAST - 2^5 COMPETITION MASTER RECORD
+      *
+      * ONE RECORD PER COMPETITION DAY, KEYED BY DAY-NUMBER.
+      * HOLDS THE BASE/EXP THAT WERE IN EFFECT FOR THE DAY
+      * AND THE DAYS VALUE THAT WAS COMPUTED FROM THEM.
+      *****************************************************
+       01  CMP-MASTER-RECORD.
+           05  CMP-MST-DAY-NUMBER          PIC 9(4).
+           05  CMP-MST-BASE                PIC 9(2).
+           05  CMP-MST-EXP                 PIC 9(2).
+           05  CMP-MST-DAYS                PIC 9(9).
