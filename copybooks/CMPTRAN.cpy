@@ -0,0 +1,18 @@
+      *****************************************************
+      * CMPTRAN - 2^5 COMPETITION MASTER MAINTENANCE
+      *           TRANSACTION RECORD
+      *
+      * DRIVES IDEOMAINT.  ONE RECORD PER ADD/CHANGE/INQUIRY
+      * AGAINST CMPMAST.
+      *
+      * CMP-TRAN-FUNCTION:
+      *     'A' - ADD A NEW DAY
+      *     'C' - CORRECT AN EXISTING DAY'S BASE/EXP
+      *     'I' - INQUIRE ON A DAY
+      *****************************************************
+       01  CMP-TRAN-RECORD.
+           05  CMP-TRAN-FUNCTION           PIC X.
+           05  CMP-TRAN-DAY-NUMBER         PIC 9(4).
+           05  CMP-TRAN-BASE               PIC 9(2).
+           05  CMP-TRAN-EXP                PIC 9(2).
+           05  FILLER                      PIC X(71).
