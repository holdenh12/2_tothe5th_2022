@@ -0,0 +1,15 @@
+      *****************************************************
+      * CMPAUD - 2^5 COMPETITION RUN AUDIT/HISTORY RECORD
+      *
+      * ONE RECORD APPENDED PER IDEONE EXECUTION SO A PAST
+      * RUN'S REPORTED ANSWER CAN BE PULLED UP WITHOUT
+      * DIGGING THROUGH OLD SYSOUT.
+      *****************************************************
+       01  CMP-AUDIT-RECORD.
+           05  CMP-AUD-RUN-DATE            PIC 9(8).
+           05  CMP-AUD-RUN-TIME            PIC 9(8).
+           05  CMP-AUD-DAY-NUMBER          PIC 9(4).
+           05  CMP-AUD-BASE                PIC 9(2).
+           05  CMP-AUD-EXP                 PIC 9(2).
+           05  CMP-AUD-DAYS                PIC 9(9).
+           05  CMP-AUD-RETURN-CODE         PIC 9(4).
