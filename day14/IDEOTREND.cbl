@@ -0,0 +1,132 @@
+      * IDEOTREND - 2^5 COMPETITION TREND REPORT
+      *
+      * Reads every accumulated CMPAUD history record, groups the
+      * days by BASE value, and prints a count, total DAYS,
+      * average DAYS, and a running total per group - similar to
+      * how other daily batch metrics are trended - so growth can
+      * be compared across the full run of the competition instead
+      * of looking at one day's number in isolation.
+      *
+      * Modification history:
+      *   - Original version.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IDEOTREND.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CMP-AUDIT-FILE ASSIGN TO AUDITDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT CMP-TREND-FILE ASSIGN TO TRENDDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TREND-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CMP-AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY CMPAUD.
+       FD  CMP-TREND-FILE
+           RECORDING MODE IS F.
+       01  CMP-TREND-LINE                  PIC X(132).
+       WORKING-STORAGE SECTION.
+       77  WS-AUDIT-FILE-STATUS            PIC XX.
+           88  WS-AUDIT-FILE-OK            VALUE "00".
+       77  WS-TREND-FILE-STATUS            PIC XX.
+           88  WS-TREND-FILE-OK            VALUE "00".
+       77  WS-EOF-SW                       PIC X VALUE "N".
+           88  WS-NO-MORE-AUDIT-RECORDS    VALUE "Y".
+       77  WS-SKIPPED-COUNT                PIC 9(6) VALUE ZERO.
+       77  WS-RUNNING-TOTAL                PIC 9(12) VALUE ZERO.
+       77  WS-GROUP-AVERAGE                PIC 9(9) VALUE ZERO.
+       77  WS-GRP-IDX                      PIC 9(3).
+
+       01  WS-GROUP-TABLE.
+           05  WS-GROUP-ENTRY OCCURS 99 TIMES.
+               10  WS-GRP-COUNT            PIC 9(6).
+               10  WS-GRP-TOTAL            PIC 9(12).
+
+       01  WS-TREND-HEADING-1.
+           05  FILLER                      PIC X(40) VALUE
+               "2^5 COMPETITION TREND REPORT BY BASE".
+
+       01  WS-TREND-HEADING-2.
+           05  FILLER                      PIC X(8) VALUE "BASE".
+           05  FILLER                      PIC X(12) VALUE "DAY COUNT".
+           05  FILLER                      PIC X(16) VALUE
+               "TOTAL DAYS".
+           05  FILLER                      PIC X(16) VALUE
+               "AVERAGE DAYS".
+           05  FILLER                      PIC X(16) VALUE
+               "RUNNING TOTAL".
+
+       01  WS-TREND-DETAIL.
+           05  WS-TD-BASE                  PIC Z9.
+           05  FILLER                      PIC X(8) VALUE SPACES.
+           05  WS-TD-COUNT                 PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(7) VALUE SPACES.
+           05  WS-TD-TOTAL                 PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(5) VALUE SPACES.
+           05  WS-TD-AVERAGE               PIC ZZZZZZZZ9.
+           05  FILLER                      PIC X(5) VALUE SPACES.
+           05  WS-TD-RUNNING               PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           INITIALIZE WS-GROUP-TABLE.
+           OPEN INPUT CMP-AUDIT-FILE.
+           OPEN OUTPUT CMP-TREND-FILE.
+           IF WS-AUDIT-FILE-OK AND WS-TREND-FILE-OK
+               PERFORM UNTIL WS-NO-MORE-AUDIT-RECORDS
+                   READ CMP-AUDIT-FILE
+                       AT END
+                           SET WS-NO-MORE-AUDIT-RECORDS TO TRUE
+                       NOT AT END
+                           PERFORM 1000-ACCUMULATE-ONE-RECORD
+                   END-READ
+               END-PERFORM
+               PERFORM 2000-PRINT-TREND-REPORT
+           ELSE
+               DISPLAY "IDEOTREND: UNABLE TO OPEN AUDIT/TREND FILE "
+                   "- AUDIT " WS-AUDIT-FILE-STATUS
+                   " TREND " WS-TREND-FILE-STATUS
+           END-IF.
+           CLOSE CMP-AUDIT-FILE.
+           CLOSE CMP-TREND-FILE.
+           STOP RUN.
+
+       1000-ACCUMULATE-ONE-RECORD.
+           IF CMP-AUD-BASE >= 1 AND CMP-AUD-BASE <= 99
+               ADD 1 TO WS-GRP-COUNT(CMP-AUD-BASE)
+               ADD CMP-AUD-DAYS TO WS-GRP-TOTAL(CMP-AUD-BASE)
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF.
+
+       2000-PRINT-TREND-REPORT.
+           WRITE CMP-TREND-LINE FROM WS-TREND-HEADING-1.
+           MOVE SPACES TO CMP-TREND-LINE.
+           WRITE CMP-TREND-LINE.
+           WRITE CMP-TREND-LINE FROM WS-TREND-HEADING-2.
+           PERFORM VARYING WS-GRP-IDX FROM 1 BY 1
+                   UNTIL WS-GRP-IDX > 99
+               IF WS-GRP-COUNT(WS-GRP-IDX) > 0
+                   PERFORM 2100-PRINT-ONE-GROUP
+               END-IF
+           END-PERFORM.
+           IF WS-SKIPPED-COUNT > 0
+               MOVE SPACES TO CMP-TREND-LINE
+               WRITE CMP-TREND-LINE
+               DISPLAY "IDEOTREND: " WS-SKIPPED-COUNT
+                   " RECORD(S) SKIPPED - BASE OUT OF 1-99 RANGE"
+           END-IF.
+
+       2100-PRINT-ONE-GROUP.
+           COMPUTE WS-GROUP-AVERAGE ROUNDED =
+               WS-GRP-TOTAL(WS-GRP-IDX) / WS-GRP-COUNT(WS-GRP-IDX).
+           ADD WS-GRP-TOTAL(WS-GRP-IDX) TO WS-RUNNING-TOTAL.
+           MOVE WS-GRP-IDX TO WS-TD-BASE.
+           MOVE WS-GRP-COUNT(WS-GRP-IDX) TO WS-TD-COUNT.
+           MOVE WS-GRP-TOTAL(WS-GRP-IDX) TO WS-TD-TOTAL.
+           MOVE WS-GROUP-AVERAGE TO WS-TD-AVERAGE.
+           MOVE WS-RUNNING-TOTAL TO WS-TD-RUNNING.
+           WRITE CMP-TREND-LINE FROM WS-TREND-DETAIL.
