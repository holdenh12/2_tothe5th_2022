@@ -0,0 +1,172 @@
+      * IDEOMAINT - 2^5 COMPETITION MASTER MAINTENANCE
+      *
+      * Online maintenance transaction for the CMPMAST master
+      * file.  Reads one maintenance transaction per input
+      * record (CMPTRAN) and adds, corrects, or inquires on a
+      * given day's BASE/EXP/DAYS entry.
+      *
+      * Modification history:
+      *   - Original version.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IDEOMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CMP-TRAN-FILE ASSIGN TO TRANDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT CMP-MASTER-FILE ASSIGN TO MASTDD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CMP-MST-DAY-NUMBER
+               FILE STATUS IS WS-MAST-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CMP-TRAN-FILE
+           RECORDING MODE IS F.
+           COPY CMPTRAN.
+       FD  CMP-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY CMPMAST.
+       WORKING-STORAGE SECTION.
+       77  WS-TRAN-FILE-STATUS             PIC XX.
+           88  WS-TRAN-FILE-OK             VALUE "00".
+           88  WS-TRAN-FILE-EOF            VALUE "10".
+       77  WS-MAST-FILE-STATUS             PIC XX.
+           88  WS-MAST-FILE-OK             VALUE "00".
+           88  WS-MAST-RECORD-NOT-FOUND    VALUE "23".
+           88  WS-MAST-RECORD-DUPLICATE    VALUE "22".
+       77  WS-EOF-SW                       PIC X VALUE "N".
+           88  WS-NO-MORE-TRANS            VALUE "Y".
+       77  WS-VALIDATION-SW                PIC X.
+           88  WS-INPUT-VALID              VALUE "Y".
+           88  WS-INPUT-INVALID            VALUE "N".
+       77  WS-TRAN-COUNT                   PIC 9(6) VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT CMP-TRAN-FILE.
+           OPEN I-O CMP-MASTER-FILE.
+           IF NOT WS-MAST-FILE-OK
+               CLOSE CMP-MASTER-FILE
+               OPEN OUTPUT CMP-MASTER-FILE
+               CLOSE CMP-MASTER-FILE
+               OPEN I-O CMP-MASTER-FILE
+           END-IF.
+           IF WS-TRAN-FILE-OK
+               PERFORM UNTIL WS-NO-MORE-TRANS
+                   READ CMP-TRAN-FILE
+                       AT END
+                           SET WS-NO-MORE-TRANS TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-TRAN-COUNT
+                           PERFORM 1000-PROCESS-TRAN
+                   END-READ
+               END-PERFORM
+           ELSE
+               DISPLAY "IDEOMAINT: UNABLE TO OPEN TRANDD - STATUS "
+                   WS-TRAN-FILE-STATUS
+           END-IF.
+           DISPLAY "IDEOMAINT: " WS-TRAN-COUNT " TRANSACTION(S) "
+               "PROCESSED".
+           CLOSE CMP-TRAN-FILE.
+           CLOSE CMP-MASTER-FILE.
+           STOP RUN.
+
+       1000-PROCESS-TRAN.
+           EVALUATE CMP-TRAN-FUNCTION
+               WHEN "A"
+                   PERFORM 2000-ADD-DAY
+               WHEN "C"
+                   PERFORM 3000-CORRECT-DAY
+               WHEN "I"
+                   PERFORM 4000-INQUIRE-DAY
+               WHEN OTHER
+                   DISPLAY "IDEOMAINT: DAY " CMP-TRAN-DAY-NUMBER
+                       " - INVALID FUNCTION '" CMP-TRAN-FUNCTION
+                       "'"
+           END-EVALUATE.
+
+       2000-ADD-DAY.
+           PERFORM 5000-VALIDATE-TRAN.
+           IF WS-INPUT-VALID
+               MOVE CMP-TRAN-DAY-NUMBER TO CMP-MST-DAY-NUMBER
+               MOVE CMP-TRAN-BASE TO CMP-MST-BASE
+               MOVE CMP-TRAN-EXP TO CMP-MST-EXP
+               COMPUTE CMP-MST-DAYS = CMP-MST-BASE ** CMP-MST-EXP
+                   ON SIZE ERROR
+                       DISPLAY "IDEOMAINT: DAY "
+                           CMP-TRAN-DAY-NUMBER
+                           " - BASE**EXP DOES NOT FIT - NOT ADDED"
+                       SET WS-INPUT-INVALID TO TRUE
+               END-COMPUTE
+           END-IF.
+           IF WS-INPUT-VALID
+               WRITE CMP-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "IDEOMAINT: DAY "
+                           CMP-TRAN-DAY-NUMBER
+                           " ALREADY EXISTS - USE FUNCTION 'C' "
+                           "TO CORRECT"
+                   NOT INVALID KEY
+                       DISPLAY "IDEOMAINT: DAY "
+                           CMP-TRAN-DAY-NUMBER " ADDED - DAYS = "
+                           CMP-MST-DAYS
+               END-WRITE
+           END-IF.
+
+       3000-CORRECT-DAY.
+           PERFORM 5000-VALIDATE-TRAN.
+           IF WS-INPUT-VALID
+               MOVE CMP-TRAN-DAY-NUMBER TO CMP-MST-DAY-NUMBER
+               READ CMP-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "IDEOMAINT: DAY "
+                           CMP-TRAN-DAY-NUMBER
+                           " NOT FOUND - CANNOT CORRECT"
+                       SET WS-INPUT-INVALID TO TRUE
+               END-READ
+           END-IF.
+           IF WS-INPUT-VALID
+               MOVE CMP-TRAN-BASE TO CMP-MST-BASE
+               MOVE CMP-TRAN-EXP TO CMP-MST-EXP
+               COMPUTE CMP-MST-DAYS = CMP-MST-BASE ** CMP-MST-EXP
+                   ON SIZE ERROR
+                       DISPLAY "IDEOMAINT: DAY "
+                           CMP-TRAN-DAY-NUMBER
+                           " - BASE**EXP DOES NOT FIT - "
+                           "NOT CORRECTED"
+                       SET WS-INPUT-INVALID TO TRUE
+               END-COMPUTE
+           END-IF.
+           IF WS-INPUT-VALID
+               REWRITE CMP-MASTER-RECORD
+               DISPLAY "IDEOMAINT: DAY " CMP-TRAN-DAY-NUMBER
+                   " CORRECTED - DAYS = " CMP-MST-DAYS
+           END-IF.
+
+       4000-INQUIRE-DAY.
+           MOVE CMP-TRAN-DAY-NUMBER TO CMP-MST-DAY-NUMBER.
+           READ CMP-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "IDEOMAINT: DAY " CMP-TRAN-DAY-NUMBER
+                       " NOT FOUND"
+               NOT INVALID KEY
+                   DISPLAY "IDEOMAINT: DAY " CMP-MST-DAY-NUMBER
+                       " - BASE " CMP-MST-BASE " EXP " CMP-MST-EXP
+                       " DAYS " CMP-MST-DAYS
+           END-READ.
+
+       5000-VALIDATE-TRAN.
+           SET WS-INPUT-VALID TO TRUE.
+           IF CMP-TRAN-BASE IS NOT NUMERIC OR CMP-TRAN-BASE < 1
+               DISPLAY "IDEOMAINT: DAY " CMP-TRAN-DAY-NUMBER
+                   " - BASE " CMP-TRAN-BASE
+                   " IS OUT OF RANGE (1-99)"
+               SET WS-INPUT-INVALID TO TRUE
+           END-IF.
+           IF CMP-TRAN-EXP IS NOT NUMERIC
+               DISPLAY "IDEOMAINT: DAY " CMP-TRAN-DAY-NUMBER
+                   " - EXP " CMP-TRAN-EXP
+                   " IS OUT OF RANGE (0-99)"
+               SET WS-INPUT-INVALID TO TRUE
+           END-IF.
