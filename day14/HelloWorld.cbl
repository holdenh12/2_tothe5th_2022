@@ -1,19 +1,371 @@
-* cerner_2tothe5th_2022
-* cerner_2^5th_2022
-*
-* Day 14: Basic COBOL code with some output. Can be ran here: https://ideone.com/KR8qSu
-*              To run the program on the online compiler, make sure everything is tabbed right once.
-
-	IDENTIFICATION DIVISION.
-	PROGRAM-ID. IDEONE.
-	DATA DIVISION.
-	    WORKING-STORAGE SECTION.
-	        77 BASE PIC 99.
-	        77 EXP PIC 99.
-	        77 DAYS PIC 99.
-	PROCEDURE DIVISION.
-	    SET BASE TO 2.
-	    SET EXP TO 5.
-	    COMPUTE DAYS =  BASE**EXP.
-	    DISPLAY "Day 14 of "DAYS" in the 2^5 Competition.".
-	STOP RUN.
+      * cerner_2tothe5th_2022
+      * cerner_2^5th_2022
+      *
+      * Day 14: Basic COBOL code with some output. Can be ran here: https://ideone.com/KR8qSu
+      *              To run the program on the online compiler, make sure everything is tabbed right once.
+      *
+      * Modification history:
+      *   - BASE/EXP/DAY-NUMBER now come from the CMPPARM control
+      *     file instead of being compiled in, so operations can
+      *     advance the competition day by editing a dataset.
+      *   - DAYS widened to PIC 9(9) and a validation step added
+      *     ahead of the COMPUTE so an out-of-range BASE/EXP or an
+      *     answer too big to hold is reported instead of silently
+      *     truncated.
+      *   - Each run now appends a record to the CMPAUD history
+      *     file (run date/time, BASE, EXP, DAYS, return code) so
+      *     a past day's reported answer can be looked up later.
+      *   - Control file DD renamed to SYSIN so it can be supplied
+      *     as an in-stream control card from the nightly JCL, and
+      *     the EXEC PARM can now override DAY-NUMBER/BASE/EXP for
+      *     a one-off run without touching the control file.
+      *   - SYSIN may now hold a whole range of competition days in
+      *     one run.  A checkpoint record is written after each day
+      *     is processed so a restarted run skips everything already
+      *     completed instead of starting over from the first day.
+      *     PARM overrides are still treated as a single ad hoc day
+      *     and do not use the checkpoint.
+      *   - Added a leaderboard mode (PARM starting with "LDR") that
+      *     reads the whole SYSIN table of BASE/EXP pairs, computes
+      *     DAYS for each, and displays them ranked by DAYS
+      *     descending instead of processing them as a day range.
+      *   - EXEC PARM is now picked up through a LINKAGE SECTION
+      *     parameter instead of the command line, matching how
+      *     PARM is actually delivered to a batch program.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IDEONE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CMP-PARM-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT CMP-AUDIT-FILE ASSIGN TO AUDITDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT CMP-CKPT-FILE ASSIGN TO CKPTDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CMP-PARM-FILE
+           RECORDING MODE IS F.
+           COPY CMPPARM.
+       FD  CMP-AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY CMPAUD.
+       FD  CMP-CKPT-FILE
+           RECORDING MODE IS F.
+           COPY CMPCKPT.
+       WORKING-STORAGE SECTION.
+       77  BASE                            PIC 99.
+       77  EXP                             PIC 99.
+       77  DAYS                            PIC 9(9).
+       77  WS-DAY-NUMBER                   PIC 9(4).
+       77  WS-PARM-FILE-STATUS             PIC XX.
+           88  WS-PARM-FILE-OK             VALUE "00".
+           88  WS-PARM-FILE-EOF            VALUE "10".
+       77  WS-PARM-EOF-SW                  PIC X VALUE "N".
+           88  WS-NO-MORE-PARM-RECORDS     VALUE "Y".
+       77  WS-VALIDATION-SW                PIC X VALUE "Y".
+           88  WS-INPUT-VALID              VALUE "Y".
+           88  WS-INPUT-INVALID            VALUE "N".
+       77  WS-AUDIT-FILE-STATUS            PIC XX.
+           88  WS-AUDIT-FILE-OK            VALUE "00".
+       77  WS-RETURN-CODE                  PIC 9(4) VALUE ZERO.
+       77  WS-WORST-RETURN-CODE            PIC 9(4) VALUE ZERO.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE             PIC 9(8).
+           05  WS-CURRENT-TIME             PIC 9(8).
+       77  WS-PARM-STRING                  PIC X(80).
+       77  WS-PARM-OVERRIDE-SW             PIC X VALUE "N".
+           88  WS-PARM-OVERRIDE-ACTIVE     VALUE "Y".
+       77  WS-CKPT-FILE-STATUS             PIC XX.
+           88  WS-CKPT-FILE-OK             VALUE "00".
+       77  WS-LAST-DAY-PROCESSED           PIC 9(4) VALUE ZERO.
+       77  WS-LDR-MODE-SW                  PIC X VALUE "N".
+           88  WS-LDR-MODE-ACTIVE          VALUE "Y".
+       77  WS-LDR-COUNT                    PIC 9(4) VALUE ZERO.
+       77  WS-LDR-IDX                      PIC 9(4).
+       77  WS-LDR-IDX2                     PIC 9(4).
+       77  WS-LDR-RANK                     PIC 9(4).
+       01  WS-LDR-TABLE.
+           05  WS-LDR-ENTRY OCCURS 500 TIMES.
+               10  WS-LDR-DAY-NUMBER       PIC 9(4).
+               10  WS-LDR-BASE             PIC 99.
+               10  WS-LDR-EXP              PIC 99.
+               10  WS-LDR-DAYS             PIC 9(9).
+       01  WS-LDR-SAVE-ENTRY.
+           05  WS-LDR-SAVE-DAY-NUMBER      PIC 9(4).
+           05  WS-LDR-SAVE-BASE            PIC 99.
+           05  WS-LDR-SAVE-EXP             PIC 99.
+           05  WS-LDR-SAVE-DAYS            PIC 9(9).
+       LINKAGE SECTION.
+      * Standard EXEC PARM convention - the length of the PARM
+      * text followed by the text itself, as delivered by the
+      * system on entry to the program.
+       01  LS-PARM-AREA.
+           05  LS-PARM-LENGTH              PIC S9(4) COMP.
+           05  LS-PARM-TEXT                PIC X(80).
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+       0000-MAIN.
+           IF LS-PARM-LENGTH > ZERO
+               MOVE LS-PARM-TEXT TO WS-PARM-STRING
+           ELSE
+               MOVE SPACES TO WS-PARM-STRING
+           END-IF.
+           IF WS-PARM-STRING(1:3) = "LDR"
+               SET WS-LDR-MODE-ACTIVE TO TRUE
+           ELSE
+               PERFORM 0500-CHECK-PARM-OVERRIDE
+           END-IF.
+           IF WS-LDR-MODE-ACTIVE
+               PERFORM 1800-PROCESS-LEADERBOARD
+           ELSE
+               IF WS-PARM-OVERRIDE-ACTIVE
+                   PERFORM 1600-PROCESS-ONE-DAY
+               ELSE
+                   PERFORM 0600-READ-CHECKPOINT
+                   PERFORM 1000-PROCESS-SYSIN
+               END-IF
+           END-IF.
+           MOVE WS-WORST-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+
+      * Processes a single ad hoc day supplied on the EXEC PARM.
+      * Not part of the restartable SYSIN range, so no checkpoint
+      * is written.
+       1600-PROCESS-ONE-DAY.
+           PERFORM 1500-VALIDATE-INPUT.
+           PERFORM 1700-COMPUTE-AND-REPORT.
+           PERFORM 2000-WRITE-AUDIT.
+
+       1700-COMPUTE-AND-REPORT.
+           IF WS-INPUT-VALID
+               COMPUTE DAYS = BASE ** EXP
+                   ON SIZE ERROR
+                       DISPLAY "IDEONE: DAY " WS-DAY-NUMBER
+                           " - " BASE "**" EXP
+                           " DOES NOT FIT IN DAYS - NOT REPORTED"
+                       SET WS-INPUT-INVALID TO TRUE
+               END-COMPUTE
+           END-IF.
+           IF WS-INPUT-VALID
+               MOVE ZERO TO WS-RETURN-CODE
+               DISPLAY "Day " WS-DAY-NUMBER " of " DAYS
+                   " in the 2^5 Competition."
+           ELSE
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF.
+           IF WS-RETURN-CODE > WS-WORST-RETURN-CODE
+               MOVE WS-RETURN-CODE TO WS-WORST-RETURN-CODE
+           END-IF.
+
+       1500-VALIDATE-INPUT.
+           SET WS-INPUT-VALID TO TRUE.
+           IF BASE IS NOT NUMERIC OR BASE < 1
+               DISPLAY "IDEONE: DAY " WS-DAY-NUMBER
+                   " - BASE " BASE " IS OUT OF RANGE (1-99)"
+               SET WS-INPUT-INVALID TO TRUE
+           END-IF.
+           IF EXP IS NOT NUMERIC
+               DISPLAY "IDEONE: DAY " WS-DAY-NUMBER
+                   " - EXP " EXP " IS OUT OF RANGE (0-99)"
+               SET WS-INPUT-INVALID TO TRUE
+           END-IF.
+
+       0500-CHECK-PARM-OVERRIDE.
+           IF WS-PARM-STRING(1:4) IS NUMERIC
+                   AND WS-PARM-STRING(1:4) NOT = "0000"
+                   AND WS-PARM-STRING(5:4) IS NUMERIC
+               MOVE WS-PARM-STRING(1:4) TO WS-DAY-NUMBER
+               MOVE WS-PARM-STRING(5:2) TO BASE
+               MOVE WS-PARM-STRING(7:2) TO EXP
+               SET WS-PARM-OVERRIDE-ACTIVE TO TRUE
+               DISPLAY "IDEONE: PARM OVERRIDE IN EFFECT - DAY "
+                   WS-DAY-NUMBER " BASE " BASE " EXP " EXP
+           END-IF.
+
+      * Processes every day on SYSIN whose DAY-NUMBER is beyond the
+      * last checkpointed day.  If SYSIN cannot be opened or is
+      * empty, falls back to a single default day so the program
+      * still behaves sensibly when run stand-alone.
+       1000-PROCESS-SYSIN.
+           OPEN INPUT CMP-PARM-FILE.
+           IF NOT WS-PARM-FILE-OK
+               DISPLAY "IDEONE: UNABLE TO OPEN SYSIN - STATUS "
+                   WS-PARM-FILE-STATUS
+               MOVE 14 TO WS-DAY-NUMBER
+               MOVE 2 TO BASE
+               MOVE 5 TO EXP
+               PERFORM 1700-COMPUTE-AND-REPORT
+               PERFORM 2000-WRITE-AUDIT
+           ELSE
+               PERFORM UNTIL WS-NO-MORE-PARM-RECORDS
+                   READ CMP-PARM-FILE
+                       AT END
+                           SET WS-NO-MORE-PARM-RECORDS TO TRUE
+                       NOT AT END
+                           PERFORM 1100-PROCESS-SYSIN-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE CMP-PARM-FILE
+               IF WS-LAST-DAY-PROCESSED = ZERO
+                   DISPLAY "IDEONE: SYSIN IS EMPTY - "
+                       "USING DEFAULT DAY VALUES"
+                   MOVE 14 TO WS-DAY-NUMBER
+                   MOVE 2 TO BASE
+                   MOVE 5 TO EXP
+                   PERFORM 1700-COMPUTE-AND-REPORT
+                   PERFORM 2000-WRITE-AUDIT
+               END-IF
+           END-IF.
+
+       1100-PROCESS-SYSIN-RECORD.
+           IF CMP-PARM-DAY-NUMBER > WS-LAST-DAY-PROCESSED
+               MOVE CMP-PARM-DAY-NUMBER TO WS-DAY-NUMBER
+               MOVE CMP-PARM-BASE TO BASE
+               MOVE CMP-PARM-EXP TO EXP
+               PERFORM 1500-VALIDATE-INPUT
+               PERFORM 1700-COMPUTE-AND-REPORT
+               PERFORM 2000-WRITE-AUDIT
+               PERFORM 2500-WRITE-CHECKPOINT
+           ELSE
+               DISPLAY "IDEONE: DAY " CMP-PARM-DAY-NUMBER
+                   " ALREADY PROCESSED PER CHECKPOINT - SKIPPED"
+           END-IF.
+
+       0600-READ-CHECKPOINT.
+           OPEN INPUT CMP-CKPT-FILE.
+           IF WS-CKPT-FILE-OK
+               READ CMP-CKPT-FILE
+                   AT END
+                       MOVE ZERO TO WS-LAST-DAY-PROCESSED
+                   NOT AT END
+                       MOVE CMP-CKPT-LAST-DAY TO
+                           WS-LAST-DAY-PROCESSED
+               END-READ
+               CLOSE CMP-CKPT-FILE
+           ELSE
+               MOVE ZERO TO WS-LAST-DAY-PROCESSED
+           END-IF.
+
+      * Checkpoint dataset holds a single record - the latest
+      * record replaces whatever was there before.
+       2500-WRITE-CHECKPOINT.
+           MOVE WS-DAY-NUMBER TO WS-LAST-DAY-PROCESSED.
+           OPEN OUTPUT CMP-CKPT-FILE.
+           IF WS-CKPT-FILE-OK
+               MOVE WS-LAST-DAY-PROCESSED TO CMP-CKPT-LAST-DAY
+               WRITE CMP-CHECKPOINT-RECORD
+               CLOSE CMP-CKPT-FILE
+           ELSE
+               DISPLAY "IDEONE: UNABLE TO WRITE CKPTDD - STATUS "
+                   WS-CKPT-FILE-STATUS
+           END-IF.
+
+      * Leaderboard mode - reads the whole SYSIN table of BASE/EXP
+      * pairs, computes DAYS for each, audits each entry the same
+      * as a normal run, then displays the pairs ranked by DAYS
+      * descending.  This is a side-by-side comparison run, not
+      * part of the restartable nightly day range, so the
+      * checkpoint is not consulted or updated.
+       1800-PROCESS-LEADERBOARD.
+           OPEN INPUT CMP-PARM-FILE.
+           IF NOT WS-PARM-FILE-OK
+               DISPLAY "IDEONE: UNABLE TO OPEN SYSIN - STATUS "
+                   WS-PARM-FILE-STATUS
+           ELSE
+               PERFORM UNTIL WS-NO-MORE-PARM-RECORDS
+                   READ CMP-PARM-FILE
+                       AT END
+                           SET WS-NO-MORE-PARM-RECORDS TO TRUE
+                       NOT AT END
+                           PERFORM 1810-LOAD-LEADERBOARD-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE CMP-PARM-FILE
+               PERFORM 1900-SORT-LEADERBOARD
+               PERFORM 1950-DISPLAY-LEADERBOARD
+           END-IF.
+
+       1810-LOAD-LEADERBOARD-ENTRY.
+           MOVE CMP-PARM-DAY-NUMBER TO WS-DAY-NUMBER.
+           MOVE CMP-PARM-BASE TO BASE.
+           MOVE CMP-PARM-EXP TO EXP.
+           PERFORM 1500-VALIDATE-INPUT.
+           PERFORM 1700-COMPUTE-AND-REPORT.
+           PERFORM 2000-WRITE-AUDIT.
+           IF WS-LDR-COUNT < 500
+               ADD 1 TO WS-LDR-COUNT
+               MOVE WS-DAY-NUMBER TO WS-LDR-DAY-NUMBER(WS-LDR-COUNT)
+               MOVE BASE TO WS-LDR-BASE(WS-LDR-COUNT)
+               MOVE EXP TO WS-LDR-EXP(WS-LDR-COUNT)
+               IF WS-INPUT-VALID
+                   MOVE DAYS TO WS-LDR-DAYS(WS-LDR-COUNT)
+               ELSE
+                   MOVE ZERO TO WS-LDR-DAYS(WS-LDR-COUNT)
+               END-IF
+           ELSE
+               DISPLAY "IDEONE: LEADERBOARD TABLE FULL (500) - "
+                   "DAY " WS-DAY-NUMBER " NOT RANKED"
+           END-IF.
+
+      * Simple descending bubble sort - the leaderboard table is
+      * small (at most 500 entries in one run).
+       1900-SORT-LEADERBOARD.
+           PERFORM VARYING WS-LDR-IDX FROM 1 BY 1
+                   UNTIL WS-LDR-IDX >= WS-LDR-COUNT
+               PERFORM VARYING WS-LDR-IDX2 FROM 1 BY 1
+                       UNTIL WS-LDR-IDX2 > WS-LDR-COUNT - WS-LDR-IDX
+                   IF WS-LDR-DAYS(WS-LDR-IDX2) <
+                           WS-LDR-DAYS(WS-LDR-IDX2 + 1)
+                       MOVE WS-LDR-ENTRY(WS-LDR-IDX2) TO
+                           WS-LDR-SAVE-ENTRY
+                       MOVE WS-LDR-ENTRY(WS-LDR-IDX2 + 1) TO
+                           WS-LDR-ENTRY(WS-LDR-IDX2)
+                       MOVE WS-LDR-SAVE-ENTRY TO
+                           WS-LDR-ENTRY(WS-LDR-IDX2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       1950-DISPLAY-LEADERBOARD.
+           DISPLAY "2^5 COMPETITION LEADERBOARD".
+           DISPLAY "RANK  DAY-NUMBER  BASE  EXP  DAYS".
+           PERFORM VARYING WS-LDR-IDX FROM 1 BY 1
+                   UNTIL WS-LDR-IDX > WS-LDR-COUNT
+               MOVE WS-LDR-IDX TO WS-LDR-RANK
+               DISPLAY WS-LDR-RANK "     "
+                   WS-LDR-DAY-NUMBER(WS-LDR-IDX) "        "
+                   WS-LDR-BASE(WS-LDR-IDX) "    "
+                   WS-LDR-EXP(WS-LDR-IDX) "    "
+                   WS-LDR-DAYS(WS-LDR-IDX)
+           END-PERFORM.
+
+       2000-WRITE-AUDIT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           OPEN EXTEND CMP-AUDIT-FILE.
+           IF NOT WS-AUDIT-FILE-OK
+               CLOSE CMP-AUDIT-FILE
+               OPEN OUTPUT CMP-AUDIT-FILE
+           END-IF.
+           IF WS-AUDIT-FILE-OK
+               MOVE WS-CURRENT-DATE TO CMP-AUD-RUN-DATE
+               MOVE WS-CURRENT-TIME TO CMP-AUD-RUN-TIME
+               MOVE WS-DAY-NUMBER TO CMP-AUD-DAY-NUMBER
+               MOVE BASE TO CMP-AUD-BASE
+               MOVE EXP TO CMP-AUD-EXP
+               IF WS-INPUT-VALID
+                   MOVE DAYS TO CMP-AUD-DAYS
+               ELSE
+                   MOVE ZERO TO CMP-AUD-DAYS
+               END-IF
+               MOVE WS-RETURN-CODE TO CMP-AUD-RETURN-CODE
+               WRITE CMP-AUDIT-RECORD
+               CLOSE CMP-AUDIT-FILE
+           ELSE
+               DISPLAY "IDEONE: UNABLE TO OPEN CMPAUD - STATUS "
+                   WS-AUDIT-FILE-STATUS
+           END-IF.
