@@ -0,0 +1,178 @@
+      * IDEORECN - 2^5 COMPETITION CONTROL TOTAL RECONCILIATION
+      *
+      * Reads our computed CMPAUD history file alongside the
+      * externally supplied CMPXTOT control-totals file and
+      * writes a break report listing any DAY-NUMBER where the
+      * DAYS we reported does not match the published expected
+      * value, so discrepancies are caught before they are
+      * reported out.
+      *
+      * Modification history:
+      *   - Original version.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IDEORECN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CMP-AUDIT-FILE ASSIGN TO AUDITDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT CMP-XTOT-FILE ASSIGN TO XTOTDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-XTOT-FILE-STATUS.
+           SELECT CMP-BREAK-FILE ASSIGN TO BREAKDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BREAK-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CMP-AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY CMPAUD.
+       FD  CMP-XTOT-FILE
+           RECORDING MODE IS F.
+           COPY CMPXTOT.
+       FD  CMP-BREAK-FILE
+           RECORDING MODE IS F.
+       01  CMP-BREAK-LINE                  PIC X(132).
+       WORKING-STORAGE SECTION.
+       77  WS-AUDIT-FILE-STATUS            PIC XX.
+           88  WS-AUDIT-FILE-OK            VALUE "00".
+       77  WS-XTOT-FILE-STATUS             PIC XX.
+           88  WS-XTOT-FILE-OK             VALUE "00".
+       77  WS-BREAK-FILE-STATUS            PIC XX.
+           88  WS-BREAK-FILE-OK            VALUE "00".
+       77  WS-EOF-SW                       PIC X VALUE "N".
+           88  WS-NO-MORE-AUDIT-RECORDS    VALUE "Y".
+       77  WS-XTOT-EOF-SW                  PIC X VALUE "N".
+           88  WS-NO-MORE-XTOT-RECORDS     VALUE "Y".
+       77  WS-CHECKED-COUNT                PIC 9(6) VALUE ZERO.
+       77  WS-BREAK-COUNT                  PIC 9(6) VALUE ZERO.
+       77  WS-XTOT-COUNT                   PIC 9(4) VALUE ZERO.
+       77  WS-FOUND-SW                     PIC X.
+           88  WS-XTOT-FOUND               VALUE "Y".
+       77  WS-EXPECTED-DAYS                PIC 9(9).
+
+       01  WS-XTOT-TABLE.
+           05  WS-XTOT-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY WS-XTOT-IDX.
+               10  WS-XTOT-TBL-DAY-NUMBER  PIC 9(4).
+               10  WS-XTOT-TBL-EXPECTED    PIC 9(9).
+
+       01  WS-BREAK-HEADING-1.
+           05  FILLER                      PIC X(40) VALUE
+               "2^5 COMPETITION CONTROL TOTAL BREAKS".
+
+       01  WS-BREAK-HEADING-2.
+           05  FILLER                      PIC X(14) VALUE
+               "DAY-NUMBER".
+           05  FILLER                      PIC X(16) VALUE
+               "COMPUTED DAYS".
+           05  FILLER                      PIC X(16) VALUE
+               "EXPECTED DAYS".
+
+       01  WS-BREAK-DETAIL.
+           05  WS-BD-DAY-NUMBER            PIC ZZZ9.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  WS-BD-COMPUTED              PIC ZZZZZZZZ9.
+           05  FILLER                      PIC X(7) VALUE SPACES.
+           05  WS-BD-EXPECTED              PIC ZZZZZZZZ9.
+
+       01  WS-BREAK-DETAIL-NOXTOT.
+           05  WS-BDN-DAY-NUMBER           PIC ZZZ9.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(40) VALUE
+               "NO PUBLISHED CONTROL TOTAL ON FILE".
+
+       01  WS-BREAK-TOTALS.
+           05  FILLER                      PIC X(20) VALUE
+               "DAYS CHECKED . . . .".
+           05  WS-BT-CHECKED               PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(15) VALUE
+               "   BREAKS . . .".
+           05  WS-BT-BREAKS                PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-XTOT-TABLE.
+           OPEN INPUT CMP-AUDIT-FILE.
+           OPEN OUTPUT CMP-BREAK-FILE.
+           IF WS-AUDIT-FILE-OK AND WS-BREAK-FILE-OK
+               WRITE CMP-BREAK-LINE FROM WS-BREAK-HEADING-1
+               MOVE SPACES TO CMP-BREAK-LINE
+               WRITE CMP-BREAK-LINE
+               WRITE CMP-BREAK-LINE FROM WS-BREAK-HEADING-2
+               PERFORM UNTIL WS-NO-MORE-AUDIT-RECORDS
+                   READ CMP-AUDIT-FILE
+                       AT END
+                           SET WS-NO-MORE-AUDIT-RECORDS TO TRUE
+                       NOT AT END
+                           PERFORM 2000-RECONCILE-ONE-DAY
+                   END-READ
+               END-PERFORM
+               MOVE SPACES TO CMP-BREAK-LINE
+               WRITE CMP-BREAK-LINE
+               MOVE WS-CHECKED-COUNT TO WS-BT-CHECKED
+               MOVE WS-BREAK-COUNT TO WS-BT-BREAKS
+               WRITE CMP-BREAK-LINE FROM WS-BREAK-TOTALS
+           ELSE
+               DISPLAY "IDEORECN: UNABLE TO OPEN AUDIT/BREAK FILE "
+                   "- AUDIT " WS-AUDIT-FILE-STATUS
+                   " BREAK " WS-BREAK-FILE-STATUS
+           END-IF.
+           CLOSE CMP-AUDIT-FILE.
+           CLOSE CMP-BREAK-FILE.
+           STOP RUN.
+
+       1000-LOAD-XTOT-TABLE.
+           OPEN INPUT CMP-XTOT-FILE.
+           IF WS-XTOT-FILE-OK
+               PERFORM UNTIL WS-NO-MORE-XTOT-RECORDS
+                   READ CMP-XTOT-FILE
+                       AT END
+                           SET WS-NO-MORE-XTOT-RECORDS TO TRUE
+                       NOT AT END
+                           IF WS-XTOT-COUNT < 2000
+                               ADD 1 TO WS-XTOT-COUNT
+                               MOVE CMP-XTOT-DAY-NUMBER TO
+                                   WS-XTOT-TBL-DAY-NUMBER(WS-XTOT-COUNT)
+                               MOVE CMP-XTOT-EXPECTED-DAYS TO
+                                   WS-XTOT-TBL-EXPECTED(WS-XTOT-COUNT)
+                           ELSE
+                               DISPLAY "IDEORECN: XTOT TABLE FULL "
+                                   "(2000) - DAY "
+                                   CMP-XTOT-DAY-NUMBER " NOT LOADED"
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CMP-XTOT-FILE
+           ELSE
+               DISPLAY "IDEORECN: UNABLE TO OPEN XTOTDD - STATUS "
+                   WS-XTOT-FILE-STATUS
+           END-IF.
+
+       2000-RECONCILE-ONE-DAY.
+           ADD 1 TO WS-CHECKED-COUNT.
+           SET WS-FOUND-SW TO "N".
+           PERFORM VARYING WS-XTOT-IDX FROM 1 BY 1
+                   UNTIL WS-XTOT-IDX > WS-XTOT-COUNT
+                       OR WS-XTOT-FOUND
+               IF WS-XTOT-TBL-DAY-NUMBER(WS-XTOT-IDX) =
+                       CMP-AUD-DAY-NUMBER
+                   SET WS-XTOT-FOUND TO TRUE
+                   MOVE WS-XTOT-TBL-EXPECTED(WS-XTOT-IDX) TO
+                       WS-EXPECTED-DAYS
+               END-IF
+           END-PERFORM.
+           IF NOT WS-XTOT-FOUND
+               ADD 1 TO WS-BREAK-COUNT
+               MOVE CMP-AUD-DAY-NUMBER TO WS-BDN-DAY-NUMBER
+               WRITE CMP-BREAK-LINE FROM WS-BREAK-DETAIL-NOXTOT
+           ELSE
+               IF WS-EXPECTED-DAYS NOT = CMP-AUD-DAYS
+                   ADD 1 TO WS-BREAK-COUNT
+                   MOVE CMP-AUD-DAY-NUMBER TO WS-BD-DAY-NUMBER
+                   MOVE CMP-AUD-DAYS TO WS-BD-COMPUTED
+                   MOVE WS-EXPECTED-DAYS TO WS-BD-EXPECTED
+                   WRITE CMP-BREAK-LINE FROM WS-BREAK-DETAIL
+               END-IF
+           END-IF.
