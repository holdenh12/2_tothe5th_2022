@@ -0,0 +1,139 @@
+      * IDEORPT - 2^5 COMPETITION SUMMARY REPORT
+      *
+      * Reads the CMPAUD run history file and produces a
+      * paginated summary report (page headers, column
+      * headings, grand total and count of days processed)
+      * suitable for handing out instead of a raw console
+      * DISPLAY line.
+      *
+      * Modification history:
+      *   - Original version.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IDEORPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CMP-AUDIT-FILE ASSIGN TO AUDITDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT CMP-REPORT-FILE ASSIGN TO REPTDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CMP-AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY CMPAUD.
+       FD  CMP-REPORT-FILE
+           RECORDING MODE IS F.
+       01  CMP-REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       77  WS-AUDIT-FILE-STATUS            PIC XX.
+           88  WS-AUDIT-FILE-OK            VALUE "00".
+       77  WS-REPORT-FILE-STATUS           PIC XX.
+           88  WS-REPORT-FILE-OK           VALUE "00".
+       77  WS-EOF-SW                       PIC X VALUE "N".
+           88  WS-NO-MORE-RECORDS          VALUE "Y".
+       77  WS-PAGE-NUMBER                  PIC 9(4) VALUE ZERO.
+       77  WS-LINE-COUNT                   PIC 9(4) VALUE ZERO.
+       77  WS-LINES-PER-PAGE               PIC 9(4) VALUE 55.
+       77  WS-DAY-COUNT                    PIC 9(6) VALUE ZERO.
+       77  WS-GRAND-TOTAL-DAYS             PIC 9(12) VALUE ZERO.
+       77  WS-RUN-DATE                     PIC 9(8).
+
+       01  WS-HEADING-1.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(34)
+               VALUE "2^5 COMPETITION SUMMARY REPORT".
+           05  FILLER                      PIC X(10) VALUE "RUN DATE ".
+           05  WS-H1-RUN-DATE              PIC 9(8).
+           05  FILLER                      PIC X(7) VALUE "  PAGE ".
+           05  WS-H1-PAGE-NUMBER           PIC ZZZ9.
+
+       01  WS-HEADING-2.
+           05  FILLER                      PIC X(14) VALUE
+               "DAY-NUMBER".
+           05  FILLER                      PIC X(10) VALUE "BASE".
+           05  FILLER                      PIC X(10) VALUE "EXP".
+           05  FILLER                      PIC X(14) VALUE "DAYS".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-DAY-NUMBER            PIC ZZZ9       .
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  WS-DL-BASE                  PIC Z9         .
+           05  FILLER                      PIC X(12) VALUE SPACES.
+           05  WS-DL-EXP                   PIC Z9         .
+           05  FILLER                      PIC X(12) VALUE SPACES.
+           05  WS-DL-DAYS                  PIC ZZZZZZZZ9.
+
+       01  WS-TOTAL-LINE-1.
+           05  FILLER                      PIC X(24) VALUE
+               "DAYS PROCESSED . . . . .".
+           05  WS-TL1-COUNT                PIC ZZZ,ZZ9.
+
+       01  WS-TOTAL-LINE-2.
+           05  FILLER                      PIC X(24) VALUE
+               "GRAND TOTAL DAYS . . . .".
+           05  WS-TL2-TOTAL                PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT CMP-AUDIT-FILE.
+           OPEN OUTPUT CMP-REPORT-FILE.
+           IF WS-AUDIT-FILE-OK AND WS-REPORT-FILE-OK
+               PERFORM UNTIL WS-NO-MORE-RECORDS
+                   READ CMP-AUDIT-FILE
+                       AT END
+                           SET WS-NO-MORE-RECORDS TO TRUE
+                       NOT AT END
+                           PERFORM 1000-PRINT-DETAIL
+                   END-READ
+               END-PERFORM
+               PERFORM 2000-PRINT-TOTALS
+           ELSE
+               DISPLAY "IDEORPT: UNABLE TO OPEN AUDIT/REPORT FILE "
+                   "- AUDIT " WS-AUDIT-FILE-STATUS
+                   " REPORT " WS-REPORT-FILE-STATUS
+           END-IF.
+           CLOSE CMP-AUDIT-FILE.
+           CLOSE CMP-REPORT-FILE.
+           STOP RUN.
+
+       1000-PRINT-DETAIL.
+           IF WS-LINE-COUNT = ZERO OR
+                   WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1500-PRINT-HEADINGS
+           END-IF.
+           MOVE CMP-AUD-DAY-NUMBER TO WS-DL-DAY-NUMBER.
+           MOVE CMP-AUD-BASE TO WS-DL-BASE.
+           MOVE CMP-AUD-EXP TO WS-DL-EXP.
+           MOVE CMP-AUD-DAYS TO WS-DL-DAYS.
+           WRITE CMP-REPORT-LINE FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-DAY-COUNT.
+           ADD CMP-AUD-DAYS TO WS-GRAND-TOTAL-DAYS.
+
+       1500-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-RUN-DATE TO WS-H1-RUN-DATE.
+           MOVE WS-PAGE-NUMBER TO WS-H1-PAGE-NUMBER.
+           IF WS-PAGE-NUMBER > 1
+               MOVE SPACES TO CMP-REPORT-LINE
+               WRITE CMP-REPORT-LINE
+               WRITE CMP-REPORT-LINE FROM WS-HEADING-1
+           ELSE
+               WRITE CMP-REPORT-LINE FROM WS-HEADING-1
+           END-IF.
+           MOVE SPACES TO CMP-REPORT-LINE.
+           WRITE CMP-REPORT-LINE.
+           WRITE CMP-REPORT-LINE FROM WS-HEADING-2.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       2000-PRINT-TOTALS.
+           MOVE SPACES TO CMP-REPORT-LINE.
+           WRITE CMP-REPORT-LINE.
+           MOVE WS-DAY-COUNT TO WS-TL1-COUNT.
+           WRITE CMP-REPORT-LINE FROM WS-TOTAL-LINE-1.
+           MOVE WS-GRAND-TOTAL-DAYS TO WS-TL2-TOTAL.
+           WRITE CMP-REPORT-LINE FROM WS-TOTAL-LINE-2.
